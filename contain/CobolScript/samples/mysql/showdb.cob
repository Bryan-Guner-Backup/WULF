@@ -1 +1 @@
-data division.linkage section.01 global.01 require.procedure division.local mysql.perform require using "mysql" giving mysql.local options.move object to options.move "root" to user in options.move "" to password in options.local connection.perform createConnection in mysql using options giving connection.perform query in connection using "show databases" showdbs.showdbs section using err, rows, fields.if err then     display err    stop runend-if.local k.local n.move length in rows to n.local row.perform varying k from 1 to n    move rows(k) to row    display Database in rowend-perform.stop run.
\ No newline at end of file
+data division.linkage section.01 global.01 require.procedure division.local fs.perform require using "fs" giving fs.local mysql.perform require using "mysql" giving mysql.*> review fix: showdb.control used to be independently located, read,*> and key=value-parsed from scratch by loadCredentials, loadOutputFormat,*> and loadSnapshotMode, three copies of the same split/unstring loop.*> loadControlFile now reads it once into one record; everyone else just*> pulls the field they need out of that record.local controlfile.move "showdb.control" to controlfile.local control.perform loadControlFile using fs, controlfile giving control.*> request 005: checkpoint (server, database) position periodically so*> a restarted job resumes after the last completed database instead*> of reprocessing every database on every server from scratch. The*> checkpoint has to be looked at before the report/CSV/JSON outputs*> are opened below, so a resumed run can append to what's already*> there instead of truncating it.local checkpointfile.move "showdb.checkpoint" to checkpointfile.local checkpointinterval.move 5 to checkpointinterval.local resuming.perform existsSync in fs using checkpointfile giving resuming.*> request 008: the same row data already being walked per table can*> now also be written out as CSV or JSON for the capacity-planning*> spreadsheet and the monitoring dashboard, selected by a "format"*> entry in showdb.control (DISPLAY is the existing spooled report).local outputformat.move format in control to outputformat.local csvfile.move "showdb_inventory.csv" to csvfile.local jsonfile.move "showdb_inventory.json" to jsonfile.local jsonrecords.if outputformat = "JSON" and resuming then    local hasjson.    perform existsSync in fs using jsonfile giving hasjson    if hasjson then        local jsontext.        perform readFileSync in fs using jsonfile "utf8" giving jsontext        perform parse in JSON using jsontext giving jsonrecords    else        move table to jsonrecords    end-ifelse    move table to jsonrecordsend-if.if outputformat = "CSV" and not resuming then    perform writeFileSync in fs using csvfile "server,database,table,rowcount"    perform appendFileSync in fs using csvfile x"0A"end-if.*> request 009: once a database's inventory is more than one query*> (show tables, then a row-count per table), a table dropped between*> those calls can produce a mismatched report. An InnoDB consistent-*> snapshot transaction only versions row data, not the data dictionary,*> so it doesn't actually block a concurrent DROP TABLE between SHOW*> TABLES and the row-count query - FLUSH TABLES WITH READ LOCK does,*> at the cost of blocking writes cluster-wide for the duration of the*> per-database scan, so the whole scan for a given database sees one*> fixed view of the schema.local snapshotmode.move snapshot in control to snapshotmode.local options.local connection.local errtype.local maxretries.move 3 to maxretries.local retrycount.move 0 to retrycount.local tableretrycount.move 0 to tableretrycount.local countretrycount.move 0 to countretrycount.*> review fix: these used to be declared inside listDatabases/*> listTableRows and mutated in a perform-varying loop that dispatched*> every query up front, without waiting for any of them to come back.*> By the time a query's callback actually ran, these shared variables*> already reflected whatever database/table the loop had reached last*> - not the one the callback's own query was for. Declaring them once*> here and only ever moving to the next one from inside the previous*> one's completion callback (processDatabase/nextDatabase,*> processTable) keeps exactly one query in flight at a time, the same*> way the original single-query baseline worked.local dbrows.local dbcount.local k.local row.local dbname.local included.local tablerows.local tablecount.local t.local trow.local tablevals.local tablename.local tablesql.local countsql.local snapshotbroken.*> request 006: every createConnection and query call appends one line*> to the audit trail (timestamp, requesting job/user, query text,*> elapsed time, row count, error code) so we can prove the inventory*> job ran against a given server last night and how long it took.local auditfile.move "showdb_audit.log" to auditfile.local laststart.local lastsql.*> request 005/review fix: the checkpoint now carries the report's*> page/line counters alongside the resume position, so a resumed run*> picks up the footer and page-break math exactly where the prior run*> left off instead of reverse-engineering it from what's already on*> disk (which would double-count every page header already written).local resumeserver.local resumek.local resumetotallines.local resumepagenum.local resumelinesonpage.perform loadCheckpoint using fs, checkpointfile giving resumeserver, resumek, resumetotallines, resumepagenum, resumelinesonpage.*> request 003: the k-loop used to DISPLAY straight to the console,*> which nobody watches on an unattended overnight run. Everything*> below now spools to a dated report file with a header, page*> breaks, and a line-count footer, same as our other batch reports.local reportfile.move "showdb_inventory.rpt" to reportfile.local rundate.accept rundate from date.local pagesize.move 60 to pagesize.local linesonpage.move resumelinesonpage to linesonpage.local pagenum.move resumepagenum to pagenum.local totallines.move resumetotallines to totallines.if outputformat = "DISPLAY" and not resuming then    perform openReport using fs, reportfile, rundate, pagenumend-if.*> request 004: the order, warehouse, and reporting MySQL boxes used*> to each need a hand-edited copy of this program. The options record*> is now one entry of a server list, repeating the same connect /*> query / report cycle per server into one combined report instead*> of three one-off jobs.*> request 007: which schemas show up in the report is now driven by a*> control record instead of editing the query string every time*> somebody adds a new system database to ignore.local filtermode.local filterlist.perform loadSchemaFilter using fs giving filtermode, filterlist.local serverlist.perform loadServerList using fs giving serverlist.local servercount.move length in serverlist to servercount.local s.local startk.move resumeserver to s.perform processServer.auditConnect section using options giving connection.local cstart.accept cstart from time.perform createConnection in mysql using options giving connection.perform auditLog using auditfile, "CONNECT", host in options, cstart, 0, "".beginQuery section using sql.move sql to lastsql.accept laststart from time.auditLog section using auditfile, operation, querytext, startts, rowcount, errcode.local nowts.accept nowts from time.local elapsed.perform elapsedHundredths using startts, nowts giving elapsed.local jobuser.string "SHOWDBS/" user in options into jobuser.local auditline.string nowts "|" jobuser "|" operation "|" querytext "|" elapsed "cs|" rowcount " rows|" errcode into auditline.perform appendFileSync in fs using auditfile auditline.perform appendFileSync in fs using auditfile x"0A".*> review fix: ACCEPT ... FROM TIME returns an HHMMSSss-packed value,*> not a linear/epoch counter, so a plain "nowts - startts" subtraction*> gives a wrong (even negative) elapsed time for any query spanning a*> minute/hour/midnight boundary. Unpack both timestamps into total*> hundredths-of-a-second since midnight and subtract those, correcting*> for midnight rollover when the query straddled it.elapsedHundredths section using startts, nowts giving elapsed.local starthh.local startmm.local startss.local startcs.local endhh.local endmm.local endss.local endcs.compute starthh = function mod(startts / 1000000, 100).compute startmm = function mod(startts / 10000, 100).compute startss = function mod(startts / 100, 100).compute startcs = function mod(startts, 100).compute endhh = function mod(nowts / 1000000, 100).compute endmm = function mod(nowts / 10000, 100).compute endss = function mod(nowts / 100, 100).compute endcs = function mod(nowts, 100).local startcentis.local endcentis.compute startcentis = ((starthh * 60 + startmm) * 60 + startss) * 100 + startcs.compute endcentis = ((endhh * 60 + endmm) * 60 + endss) * 100 + endcs.compute elapsed = endcentis - startcentis.if elapsed < 0 then    compute elapsed = elapsed + 8640000end-if.openReport section using fs, reportfile, rundate, pagenum.local header.string "SCHEMA INVENTORY REPORT   RUN DATE: " rundate "   PAGE " pagenum into header.perform appendFileSync in fs using reportfile header.perform appendFileSync in fs using reportfile x"0A".writeReportLine section using fs, reportfile, line.perform appendFileSync in fs using reportfile line.perform appendFileSync in fs using reportfile x"0A".add 1 to totallines.add 1 to linesonpage.if linesonpage >= pagesize    add 1 to pagenum    move 0 to linesonpage    perform appendFileSync in fs using reportfile x"0C".    perform openReport using fs, reportfile, rundate, pagenumend-if.writeReportFooter section using fs, reportfile, totallines.local footer.string "END OF REPORT   " totallines " LINES WRITTEN" into footer.perform appendFileSync in fs using reportfile footer.perform appendFileSync in fs using reportfile x"0A".*> review fix: the mainline used to fire this dispatch loop and then*> immediately run deleteCheckpoint/the JSON write/the report footer/*> stop run right after it - but query() is async (as documented below*> in runShowDatabases), so none of that work had actually happened*> yet. processServer/serverDone/finishJob now drive the same sequence*> from the point where the last server's last database genuinely*> finishes, the same way the original single-server baseline only*> ever called stop run from inside its query callback.processServer section.if s > servercount then    perform finishJobelse    move serverlist(s) to options    move 0 to retrycount    if s = resumeserver then        compute startk = resumek + 1    else        move 1 to startk    end-if    if outputformat = "DISPLAY" then        local serverheader.        string "SERVER: " name in options " (" host in options ")" into serverheader        perform writeReportLine using fs, reportfile, serverheader    end-if    perform runShowDatabasesend-if.serverDone section.*> review fix: nothing in this file ever closed a connection, so every*> request-004 server and every request-002 reconnect leaked an open*> MySQL socket for the life of the process.perform end in connection.add 1 to s.perform processServer.finishJob section.perform deleteCheckpoint using fs, checkpointfile.if outputformat = "JSON" then    local jsontext.    perform stringify in JSON using jsonrecords giving jsontext    perform writeFileSync in fs using jsonfile jsontextend-if.if outputformat = "DISPLAY" then    perform writeReportFooter using fs, reportfile, totallinesend-if.stop run.loadCheckpoint section using fs, checkpointfile giving resumeserver, resumek, resumetotallines, resumepagenum, resumelinesonpage.local hascheckpoint.perform existsSync in fs using checkpointfile giving hascheckpoint.move 1 to resumeserver.move 0 to resumek.move 0 to resumetotallines.move 1 to resumepagenum.move 0 to resumelinesonpage.if hascheckpoint then    local cptext.    perform readFileSync in fs using checkpointfile "utf8" giving cptext    unstring cptext delimited by "," into resumeserver, resumek, resumetotallines, resumepagenum, resumelinesonpage    display "resuming from checkpoint: server " resumeserver ", database " resumekend-if.saveCheckpoint section using fs, checkpointfile, s, k, totallines, pagenum, linesonpage.local cpline.string s "," k "," totallines "," pagenum "," linesonpage into cpline.perform writeFileSync in fs using checkpointfile cpline.if outputformat = "JSON" then    local jsontext.    perform stringify in JSON using jsonrecords giving jsontext    perform writeFileSync in fs using jsonfile jsontextend-if.deleteCheckpoint section using fs, checkpointfile.local hascheckpoint.perform existsSync in fs using checkpointfile giving hascheckpoint.if hascheckpoint then    perform unlinkSync in fs using checkpointfileend-if.loadControlFile section using fs, controlfile giving control.move object to control.move "127.0.0.1" to host in control.move "root" to user in control.move "" to password in control.move "" to database in control.move "DISPLAY" to format in control.move "OFF" to snapshot in control.local hascontrol.perform existsSync in fs using controlfile giving hascontrol.if hascontrol then    local ftext.    perform readFileSync in fs using controlfile "utf8" giving ftext    local flines.    perform split in ftext using "\n" giving flines    local fn.    move length in flines to fn.    local fi.    local fline.    local fkey.    local fval.    perform varying fi from 1 to fn        move flines(fi) to fline        if fline not = ""            unstring fline delimited by "=" into fkey, fval            if fkey = "host" move fval to host in control end-if            if fkey = "user" move fval to user in control end-if            if fkey = "password" move fval to password in control end-if            if fkey = "database" move fval to database in control end-if            if fkey = "format" move fval to format in control end-if            if fkey = "snapshot" move fval to snapshot in control end-if        end-if    end-performend-if.beginSnapshot section using connection.perform beginQuery using "FLUSH TABLES WITH READ LOCK".perform query in connection using "FLUSH TABLES WITH READ LOCK" ignoreResult.commitSnapshot section using connection.perform beginQuery using "UNLOCK TABLES".perform query in connection using "UNLOCK TABLES" ignoreResult.rollbackSnapshot section using connection.perform beginQuery using "UNLOCK TABLES".perform query in connection using "UNLOCK TABLES" ignoreResult.ignoreResult section using err, rows, fields.local errcode.local rowcount.if err then move code in err to errcode move 0 to rowcount else move "" to errcode move 0 to rowcount end-if.perform auditLog using auditfile, "QUERY", lastsql, laststart, rowcount, errcode.if err then    display "    snapshot control query failed: " errend-if.loadSchemaFilter section using fs giving filtermode, filterlist.move "exclude" to filtermode.move table to filterlist.local hasfilter.perform existsSync in fs using "schema.filter" giving hasfilter.if hasfilter then    local ftext.    perform readFileSync in fs using "schema.filter" "utf8" giving ftext    local flines.    perform split in ftext using "\n" giving flines    local fn.    move length in flines to fn.    local fi.    local fline.    local modekey.    local modeval.    perform varying fi from 1 to fn        move flines(fi) to fline        if fline not = ""            if fi = 1                unstring fline delimited by "=" into modekey, modeval                if modekey = "mode" move modeval to filtermode end-if            else                perform append in filterlist using fline            end-if        end-if    end-performelse    perform append in filterlist using "information_schema"    perform append in filterlist using "mysql"    perform append in filterlist using "performance_schema"    perform append in filterlist using "sys"end-if.matchesFilter section using dbname, filtermode, filterlist giving included.local fn.move length in filterlist to fn.local fi.local found.move "false" to found.perform varying fi from 1 to fn    if filterlist(fi) = dbname        move "true" to found    end-ifend-perform.if filtermode = "include" then    move found to includedelse    if found = "true"        move "false" to included    else        move "true" to included    end-ifend-if.loadServerList section using fs giving serverlist.move table to serverlist.local hasServers.perform existsSync in fs using "servers.control" giving hasServers.if hasServers then    local srvtext.    perform readFileSync in fs using "servers.control" "utf8" giving srvtext    local srvlines.    perform split in srvtext using "\n" giving srvlines    local si.    local srvlinecount.    move length in srvlines to srvlinecount    local srvline.    local fieldparts.    local fi.    local fieldcount.    local fieldname.    local fieldval.    local entry.    perform varying si from 1 to srvlinecount        move srvlines(si) to srvline        if srvline not = ""            move object to entry            perform split in srvline using ";" giving fieldparts            move length in fieldparts to fieldcount            perform varying fi from 1 to fieldcount                unstring fieldparts(fi) delimited by "=" into fieldname, fieldval                if fieldname = "name" move fieldval to name in entry end-if                if fieldname = "host" move fieldval to host in entry end-if                if fieldname = "user" move fieldval to user in entry end-if                if fieldname = "password" move fieldval to password in entry end-if                if fieldname = "database" move fieldval to database in entry end-if            end-perform            perform append in serverlist using entry        end-if    end-performelse    local singleentry.    move control to singleentry    move "default" to name in singleentry    perform append in serverlist using singleentryend-if.*> request 002: transient connection/network failures get a bounded*> retry (reconnect + reissue) instead of taking the whole job down;*> real errors (auth, syntax) still abort. classifyError is the single*> place that tells the two apart so every query callback judges*> errors the same way.runShowDatabases section.perform auditConnect using options giving connection.perform beginQuery using "show databases".perform query in connection using "show databases" showdbs.classifyError section using err giving errtype.local code.move code in err to code.move "fatal" to errtype.if code = "PROTOCOL_CONNECTION_LOST" or code = "ECONNRESET" or code = "ETIMEDOUT" or code = "ECONNREFUSED" or code = "ESOCKET"    move "transient" to errtypeend-if.showdbs section using err, rows, fields.local errcode.local rowcount.if err then move code in err to errcode move 0 to rowcount else move "" to errcode move length in rows to rowcount end-if.perform auditLog using auditfile, "QUERY", lastsql, laststart, rowcount, errcode.if err then    perform classifyError using err giving errtype    if errtype = "transient" and retrycount < maxretries        add 1 to retrycount        display "transient error on show databases, retry " retrycount " of " maxretries ": " err        perform end in connection        perform runShowDatabases    else        if errtype = "transient"            display "retry limit (" maxretries ") reached on show databases for " name in options ", skipping server: " err        else            display "fatal error on show databases for " name in options ", skipping server: " err        end-if        perform serverDone    end-ifelse    move 0 to retrycount    move rows to dbrows    move length in dbrows to dbcount    move startk to k    perform processDatabaseend-if.*> review fix: walk the databases one at a time, driven by each one's*> own completion, instead of firing every inventoryTables call inside*> a perform-varying loop that doesn't wait for any of them - by the*> time a table/row-count callback ran, the loop had already moved*> dbname on to whatever database came last.processDatabase section.if k > dbcount then    perform saveCheckpoint using fs, checkpointfile, s, dbcount, totallines, pagenum, linesonpage    perform serverDoneelse    move dbrows(k) to row    move Database in row to dbname    perform matchesFilter using dbname, filtermode, filterlist giving included    if included = "true" then        if outputformat = "DISPLAY" then            perform writeReportLine using fs, reportfile, dbname        end-if        perform inventoryTables    else        perform nextDatabase    end-ifend-if.nextDatabase section.if function mod(k, checkpointinterval) = 0 then    perform saveCheckpoint using fs, checkpointfile, s, k, totallines, pagenum, linesonpageend-if.add 1 to k.perform processDatabase.*> request 001: one SHOW TABLES + one row-count query per table, per*> database, so the nightly job produces database -> table -> row*> count instead of a bare list of schema names.inventoryTables section.move 0 to tableretrycount.move "false" to snapshotbroken.if snapshotmode = "ON" then    perform beginSnapshot using connectionend-if.perform runShowTables.runShowTables section.string "show tables from `" dbname "`" into tablesql.perform beginQuery using tablesql.perform query in connection using tablesql tableRows.tableRows section using err, rows, fields.local errcode.local rowcount.if err then move code in err to errcode move 0 to rowcount else move "" to errcode move length in rows to rowcount end-if.perform auditLog using auditfile, "QUERY", lastsql, laststart, rowcount, errcode.if err then    if snapshotmode = "ON" then        *> review fix: a reconnect here would hand commitSnapshot/        *> rollbackSnapshot a connection with the read lock already        *> gone, silently breaking the consistent view req009 promises.        *> Treat any failure on the table listing as a hard failure for        *> this database instead of reconnecting and retrying.        display "    error listing tables for " dbname " during snapshot, skipping database (no retry, to preserve snapshot consistency): " err        perform rollbackSnapshot using connection        perform nextDatabase    else        perform classifyError using err giving errtype        if errtype = "transient" and tableretrycount < maxretries            add 1 to tableretrycount            display "    transient error listing tables for " dbname ", retry " tableretrycount " of " maxretries ": " err            perform end in connection            perform auditConnect using options giving connection            perform runShowTables        else            display "    error listing tables for " dbname ", skipping database: " err            perform nextDatabase        end-if    end-ifelse    move 0 to tableretrycount    move rows to tablerows    move length in tablerows to tablecount    move 1 to t    perform processTableend-if.*> review fix: same treatment as processDatabase - walk the tables one*> at a time so tablename reflects the table whose count actually came*> back, and so the post-loop commit/rollback only fires once every*> table has genuinely finished instead of immediately after dispatch*> (when snapshotbroken could never yet be "true").processTable section.if t > tablecount or snapshotbroken = "true" then    if snapshotmode = "ON" then        if snapshotbroken = "true" then            perform rollbackSnapshot using connection        else            perform commitSnapshot using connection        end-if    end-if    perform nextDatabaseelse    move tablerows(t) to trow    perform values in trow giving tablevals    move tablevals(1) to tablename    move 0 to countretrycount    perform runRowCountend-if.runRowCount section.string "select count(*) as rowcount from `" dbname "`.`" tablename "`" into countsql.perform beginQuery using countsql.perform query in connection using countsql countRows.countRows section using err, rows, fields.local errcode.local rowcount.if err then move code in err to errcode move 0 to rowcount else move "" to errcode move length in rows to rowcount end-if.perform auditLog using auditfile, "QUERY", lastsql, laststart, rowcount, errcode.if err then    if snapshotmode = "ON" then        display "    error counting " dbname "." tablename " during snapshot, skipping rest of database (no retry, to preserve snapshot consistency): " err        move "true" to snapshotbroken        perform processTable    else        perform classifyError using err giving errtype        if errtype = "transient" and countretrycount < maxretries            add 1 to countretrycount            display "    transient error counting " dbname "." tablename ", retry " countretrycount " of " maxretries ": " err            perform end in connection            perform auditConnect using options giving connection            perform runRowCount        else            display "    error counting " dbname "." tablename ", skipping table: " err            add 1 to t            perform processTable        end-if    end-ifelse    local crow.    move rows(1) to crow.    if outputformat = "CSV" then        local csvline.        string name in options "," dbname "," tablename "," rowcount in crow into csvline        perform appendFileSync in fs using csvfile csvline        perform appendFileSync in fs using csvfile x"0A"    else        if outputformat = "JSON" then            local jsonrec.            move object to jsonrec            move name in options to server in jsonrec            move dbname to database in jsonrec            move tablename to table in jsonrec            move rowcount in crow to rowcount in jsonrec            perform append in jsonrecords using jsonrec        else            local line.            string "    " tablename " " rowcount in crow into line            perform writeReportLine using fs, reportfile, line        end-if    end-if    add 1 to t    perform processTableend-if.
\ No newline at end of file
